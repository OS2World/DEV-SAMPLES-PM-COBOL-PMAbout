@@ -16,6 +16,117 @@
         Source-Computer.  IBM-PS2.
         Object-Computer.  IBM-PS2.
         Special-Names.    Call-Convention 3 is OS2API.
+      *--------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *--------------------------------------------------------------*
+       FILE-CONTROL.
+           Select Batctl-File  Assign to "BATCTL"
+               Organization is Indexed
+               Access Mode   is Dynamic
+               Record Key    is Batctl-File-Key
+               File Status   is BatctlStatus.
+           Select Batstat-File Assign to "BATSTAT"
+               Organization is Indexed
+               Access Mode   is Dynamic
+               Record Key    is Batstat-File-Key
+               File Status   is BatstatStatus.
+           Select Audit-File  Assign to "AUDIT"
+               Organization is Sequential
+               File Status  is AuditStatus.
+           Select Startup-Error-File Assign to "STARTERR"
+               Organization is Sequential
+               File Status  is StartupErrStatus.
+           Select Profile-File Assign to "PROFILE"
+               Organization is Indexed
+               Access Mode   is Dynamic
+               Record Key    is Profile-File-Key
+               File Status   is ProfileStatus.
+           Select Language-File Assign to "LANGRES"
+               Organization is Indexed
+               Access Mode   is Dynamic
+               Record Key    is Language-File-Key
+               File Status   is LanguageStatus.
+           Select Print-File Assign to "PRN"
+               Organization is Sequential
+               File Status  is PrintStatus.
+      *==============================================================*
+       DATA DIVISION.
+      *==============================================================*
+      *--------------------------------------------------------------*
+       FILE SECTION.
+      *--------------------------------------------------------------*
+       FD  Batctl-File
+           Label Records are Standard.
+       01  Batctl-File-Rec.
+           05  Batctl-File-Key        Pic x(08).
+           05  Batctl-File-Run-Date   Pic x(08).
+           05  Batctl-File-Oper-Id    Pic x(08).
+           05  Batctl-File-Shift      Pic x(01).
+           05  Filler                 Pic x(15).
+
+       FD  Batstat-File
+           Label Records are Standard.
+       01  Batstat-File-Rec.
+           05  Batstat-File-Key          Pic x(08).
+           05  Batstat-File-Start-Time   Pic x(08).
+           05  Batstat-File-Comp-Time    Pic x(08).
+           05  Batstat-File-Return-Code  Pic x(04).
+           05  Filler                    Pic x(12).
+
+       FD  Audit-File
+           Label Records are Standard.
+       01  Audit-File-Rec.
+           05  Audit-File-Time        Pic 9(09).
+           05  Audit-File-Action      Pic x(10).
+           05  Audit-File-Detail      Pic x(20).
+           05  Filler                 Pic x(41).
+
+       FD  Startup-Error-File
+           Label Records are Standard.
+       01  Startup-Error-File-Rec.
+           05  Startup-Error-Time     Pic 9(08).
+           05  Startup-Error-Api      Pic x(20).
+           05  Startup-Error-Rc       Pic s9(09).
+           05  Filler                 Pic x(10).
+
+       FD  Profile-File
+           Label Records are Standard.
+       01  Profile-File-Rec.
+           05  Profile-File-Key       Pic x(08).
+           05  Profile-File-XLeft     Pic s9(04).
+           05  Profile-File-YBottom   Pic s9(04).
+           05  Profile-File-XRight    Pic s9(04).
+           05  Profile-File-YTop      Pic s9(04).
+           05  Filler                 Pic x(15).
+
+       FD  Language-File
+           Label Records are Standard.
+       01  Language-File-Rec.
+           05  Language-File-Key          Pic x(03).
+           05  Language-Main-Title        Pic x(21).
+           05  Language-Exit-Title        Pic x(11).
+           05  Language-Exit-Msg          Pic x(30).
+           05  Language-Open-Title        Pic x(24).
+           05  Language-Saveas-Title      Pic x(24).
+           05  Language-Startup-Err-Title Pic x(30).
+           05  Language-Open-Nf-Title     Pic x(30).
+           05  Language-Open-Nf-Text      Pic x(60).
+           05  Language-Save-Fail-Title   Pic x(30).
+           05  Language-Save-Fail-Text    Pic x(60).
+           05  Language-About-Stamp       Pic x(29).
+           05  Language-Dash-Header       Pic x(60).
+           05  Language-Print-Hdr-Prefix  Pic x(28).
+           05  Language-Print-Oper-Label  Pic x(07).
+           05  Language-Print-Shift-Label Pic x(08).
+           05  Language-Print-Time-Label  Pic x(07).
+           05  Language-Print-No-Steps    Pic x(32).
+           05  Language-Print-Fail-Title  Pic x(05).
+           05  Language-Print-Fail-Text   Pic x(30).
+
+       FD  Print-File
+           Label Records are Standard.
+       01  Print-File-Rec               Pic x(80).
+
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -33,7 +144,7 @@
           05 yTop                   pic s9(4) Comp-5.
        01 SizeWide                  pic s9(9) Comp-5.
        01 SizeTall                  pic s9(9) Comp-5.
-       01 Color                     pic s9(9) Comp-5.
+       01 ColorWork                 pic s9(9) Comp-5.
       *--------------------------------------------------------------*
        LINKAGE SECTION.
       *--------------------------------------------------------------*
@@ -63,20 +174,41 @@
       *      associates the MainWndProc with it.
       *  WinCreateStdWindow creates the application main window
       ****************************************************************
-           Call OS2API '__WinInitialize' 
+           Call OS2API '__WinInitialize'
                  using  by value UShortNull
-                 returning hab
- 
-           Call OS2API '__WinCreateMsgQueue' 
+                 returning hab.
+
+           If hab = 0
+               Move 'WinInitialize'    to StartupApiName
+               Move 0                  to StartupRetCode
+               Perform LogStartupError
+           End-If.
+
+      ****************************************************************
+      *  Language Resource Load.
+      *  Loads the title/message text used throughout the program
+      *  from LANGRES, keyed by the OS/2 country code, so the rest of
+      *  WinInitialize builds its window and message-box text from
+      *  whatever LoadLanguageResources leaves in WORKING-STORAGE.
+      ****************************************************************
+           Perform LoadLanguageResources.
+
+           Call OS2API '__WinCreateMsgQueue'
                  using  by value hab
                         by value ShortNull
                  returning hmq.
- 
+
+           If hmq = 0
+               Move 'WinCreateMsgQueue' to StartupApiName
+               Move 0                   to StartupRetCode
+               Perform LogStartupError
+           End-If.
+
            Set WindowProc to ENTRY 'MainWndProc'.
            Compute MainWndStyle = CS-SizeRedraw
                                 + CS-ClipChildren.
 
-           Call OS2API '__WinRegisterClass' 
+           Call OS2API '__WinRegisterClass'
                  using  by value hab
                         by reference MainWndClass
                         by value WindowProc
@@ -84,6 +216,12 @@
                         by value 0 size 2
                  returning ReturnData.
 
+           If not ReturnTrue
+               Move 'WinRegisterClass' to StartupApiName
+               Move ReturnData         to StartupRetCode
+               Perform LogStartupError
+           End-If.
+
            If ReturnTrue
               Compute MainWndControls = FCF-TITLEBAR
                        + FCF-SYSMENU  + FCF-SIZEBORDER
@@ -101,41 +239,101 @@
                         by value Wnd-MainWnd
                         by reference hwndClient
                  returning hwndFrame.
- 
+
+           If hwndFrame = 0
+               Move 'WinCreateStdWindow' to StartupApiName
+               Move 0                    to StartupRetCode
+               Perform LogStartupError
+           End-If.
+
+      ****************************************************************
+      *  Help Subsystem Initialization.
+      *  WinCreateHelpInstance builds the IPF help instance described
+      *  by HelpInitStruc and WinAssociateHelpInstance attaches it to
+      *  the main frame window so F1 and the Help pulldown both reach
+      *  the PMABOUT.HLP help library.
+      *  Skipped entirely when hab or hwndFrame never came up good --
+      *  there is no help instance to build or frame to attach it to.
+      ****************************************************************
+           If hab not = 0 and hwndFrame not = 0
+               Move WND-MainWnd to HI-ActionBarId
+               Call OS2API '__WinCreateHelpInstance'
+                     using  by value hab
+                            by reference HelpInitStruc
+                     returning hwndHelp
+
+               If hwndHelp not = 0
+                   Call OS2API '__WinAssociateHelpInstance'
+                         using  by value hwndHelp
+                                by value hwndFrame
+                         returning ReturnData
+               End-If
+           End-If.
+
       ****************************************************************
       *  Center Window.
-      *  The following APIs query the sysem for the width and height
-      *  of the display.  These values are then used to center the
-      *  main window on the Desktop via the WinSetWindowPos API.
+      *  ProfileUserId identifies the OS/2 user via the USERID
+      *  environment variable set by LAN Requester/LAN Server.
+      *  LoadWindowProfile looks for a saved position/size under that
+      *  user ID; only when none is found do the following APIs query
+      *  the system for the width and height of the display and fall
+      *  back to centering the main window on the Desktop the way it
+      *  always has via the WinSetWindowPos API.
       ****************************************************************
-           Call OS2API '__WinQuerySysValue' 
-                 using  by value HWND-DESKTOP
-                        by value SV-CXSCREEN
-                 returning SizeWide.
-      
-           Call OS2API '__WinQuerySysValue' 
-                 using  by value HWND-DESKTOP
-                        by value SV-CYSCREEN
-                 returning SizeTall.
- 
-           Compute YTop    = SizeTall * .5.
-           Compute XRight  = sizeWide * .6.
-           Compute XLeft   = (SizeWide - XRight) / 2.
-           Compute YBottom = (SizeTall - YTop) / 2.
- 
-           Compute MainWndPosition = SWP-SIZE     
+           Accept ProfileUserId from Environment 'USERID'.
+           If ProfileUserId = Spaces
+               Move 'DEFAULT' to ProfileUserId
+           End-If.
+
+           Perform LoadWindowProfile.
+
+           If not ProfileWasLoaded
+               Call OS2API '__WinQuerySysValue'
+                     using  by value HWND-DESKTOP
+                            by value SV-CXSCREEN
+                     returning SizeWide
+
+               Call OS2API '__WinQuerySysValue'
+                     using  by value HWND-DESKTOP
+                            by value SV-CYSCREEN
+                     returning SizeTall
+
+               Compute YTop    = SizeTall * .5
+               Compute XRight  = sizeWide * .6
+               Compute XLeft   = (SizeWide - XRight) / 2
+               Compute YBottom = (SizeTall - YTop) / 2
+           End-If.
+
+           Compute MainWndPosition = SWP-SIZE
                         + SWP-MOVE + SWP-ZORDER
                         + SWP-SHOW + SWP-ACTIVATE.
 
-           Call OS2API '__WinSetWindowPos' 
-                 using  by value hwndFrame
-                        by value HWND-TOP
-                        by value XLeft
-                        by value YBottom
-                        by value XRight
-                        by value YTop
-                        by value MainWndPosition
-                 returning ReturnData.
+           If hwndFrame not = 0
+               Call OS2API '__WinSetWindowPos'
+                     using  by value hwndFrame
+                            by value HWND-TOP
+                            by value XLeft
+                            by value YBottom
+                            by value XRight
+                            by value YTop
+                            by value MainWndPosition
+                     returning ReturnData
+           End-If.
+
+      ****************************************************************
+      *  Dashboard Refresh Timer.
+      *  WinStartTimer arranges for a WM-TIMER message to arrive every
+      *  DashboardRefreshMs milliseconds so the batch-status dashboard
+      *  painted by PaintWindow stays current without operator action.
+      ****************************************************************
+           If hab not = 0 and hwndFrame not = 0
+               Call OS2API '__WinStartTimer'
+                     using  by value hab
+                            by value hwndFrame
+                            by value ID-DashboardTimer
+                            by value DashboardRefreshMs
+                     returning ReturnData
+           End-If.
 
       ****************************************************************
       *  Main Message Routine.
@@ -173,14 +371,205 @@
       *  WinTerminate tells OS/2 that PM services are not longer needed
       ****************************************************************
 
-           Call OS2API '__WinDestroyWindow'  
+           Call OS2API '__WinStopTimer'
+                 using  by value hab
+                        by value hwndFrame
+                        by value ID-DashboardTimer.
+           If hwndHelp not = 0
+               Call OS2API '__WinDestroyHelpInstance'
+                     using  by value hwndHelp
+           End-If.
+           Call OS2API '__WinDestroyWindow'
                  using  by value hwndFrame.
-           Call OS2API '__WinDestroyMsgQueue' 
+           Call OS2API '__WinDestroyMsgQueue'
                  using  by value hmq.
-           Call OS2API '__WinTerminate' 
+           Call OS2API '__WinTerminate'
                  using by value hab.
            STOP RUN.
-      
+
+      *--------------------------------------------------------------*
+       LogStartupError Section.
+      *--------------------------------------------------------------*
+      *  Performed immediately after any of the WinInitialize,
+      *  WinCreateMsgQueue, WinRegisterClass, or WinCreateStdWindow
+      *  startup calls fails.  The caller sets StartupApiName and
+      *  StartupRetCode beforehand; the failure is appended to the
+      *  sequential startup error log and shown to the operator so a
+      *  silent PM initialization failure is never mistaken for the
+      *  application simply not starting.
+      ****************************************************************
+           Accept StartupErrTime from Time.
+           Open Extend Startup-Error-File.
+           If StartupErrFileMissing
+               Open Output Startup-Error-File
+               Close Startup-Error-File
+               Open Extend Startup-Error-File
+           End-If.
+
+           Move Spaces          to Startup-Error-File-Rec.
+           Move StartupErrTime  to Startup-Error-Time.
+           Move StartupApiName  to Startup-Error-Api.
+           Move StartupRetCode  to Startup-Error-Rc.
+           Write Startup-Error-File-Rec.
+
+           Close Startup-Error-File.
+
+           Move Spaces to InfoMsgTitleText, InfoMsgTextText.
+           Move LangStartupErrTitle  to InfoMsgTitleText.
+           String LangStartupErrPrefix  Delimited by Size
+                  StartupApiName        Delimited by Size
+             Into InfoMsgTextText.
+           Perform ShowInfoMessage.
+
+      *--------------------------------------------------------------*
+       LoadLanguageResources Section.
+      *--------------------------------------------------------------*
+      *  Performed once from WinInitialize.  LanguageCountryCode is
+      *  read from the OS/2 COUNTRY environment variable (the numeric
+      *  country code CONFIG.SYS passes down from the COUNTRY
+      *  statement); LANGRES is bootstrapped with a U.S. English
+      *  default record the first time the application runs, the same
+      *  way Batctl-File/Batstat-File/Profile-File are bootstrapped.
+      *  When the running system's country code has no record of its
+      *  own, the built-in VALUE-clause defaults already sitting in
+      *  WORKING-STORAGE are left exactly as they are.
+      ****************************************************************
+           Accept LanguageCountryCode from Environment 'COUNTRY'.
+           If LanguageCountryCode = Spaces
+               Move LanguageDefaultCountry to LanguageCountryCode
+           End-If.
+
+           Open Input Language-File.
+           If LanguageFileMissing
+               Move LanguageDefaultCountry to Language-File-Key
+               Move LangOpenPromptTitle   to Language-Open-Title
+               Move LangSaveasPromptTitle to Language-Saveas-Title
+               Move LangStartupErrTitle   to Language-Startup-Err-Title
+               Move LangOpenNotFoundTitle to Language-Open-Nf-Title
+               Move LangOpenNotFoundText  to Language-Open-Nf-Text
+               Move LangSaveFailTitle     to Language-Save-Fail-Title
+               Move LangSaveFailText      to Language-Save-Fail-Text
+               Move MainWndTitleText      to Language-Main-Title
+               Move MsgBoxTitleText       to Language-Exit-Title
+               Move MsgBoxMsgText         to Language-Exit-Msg
+               Move AboutBldText          to Language-About-Stamp
+               Move DashHdrText           to Language-Dash-Header
+               Move LangPrintHdrPrefix    to Language-Print-Hdr-Prefix
+               Move LangPrintOperLabel    to Language-Print-Oper-Label
+               Move LangPrintShiftLabel   to Language-Print-Shift-Label
+               Move LangPrintTimeLabel    to Language-Print-Time-Label
+               Move LangPrintNoStepsText  to Language-Print-No-Steps
+               Move LangPrintFailTitle    to Language-Print-Fail-Title
+               Move LangPrintFailText     to Language-Print-Fail-Text
+
+               Open Output Language-File
+               Write Language-File-Rec
+               Close Language-File
+               Open Input Language-File
+           End-If.
+
+           Move LanguageCountryCode to Language-File-Key.
+           Read Language-File
+               Invalid Key
+                   Continue
+               Not Invalid Key
+                   Move Language-Main-Title to MainWndTitleText
+                                                MainWndTxtText
+                   Move Language-Exit-Title   to MsgBoxTitleText
+                   Move Language-Exit-Msg     to MsgBoxMsgText
+                   Move Language-Open-Title   to LangOpenPromptTitle
+                   Move Language-Saveas-Title to LangSaveasPromptTitle
+                   Move Language-Startup-Err-Title
+                                              to LangStartupErrTitle
+                   Move Language-Open-Nf-Title to LangOpenNotFoundTitle
+                   Move Language-Open-Nf-Text  to LangOpenNotFoundText
+                   Move Language-Save-Fail-Title
+                                              to LangSaveFailTitle
+                   Move Language-Save-Fail-Text
+                                              to LangSaveFailText
+                   Move Language-About-Stamp  to AboutBldText
+                   Move Language-Dash-Header  to DashHdrText
+                   Move Language-Print-Hdr-Prefix
+                                              to LangPrintHdrPrefix
+                   Move Language-Print-Oper-Label
+                                              to LangPrintOperLabel
+                   Move Language-Print-Shift-Label
+                                              to LangPrintShiftLabel
+                   Move Language-Print-Time-Label
+                                              to LangPrintTimeLabel
+                   Move Language-Print-No-Steps
+                                              to LangPrintNoStepsText
+                   Move Language-Print-Fail-Title
+                                              to LangPrintFailTitle
+                   Move Language-Print-Fail-Text
+                                              to LangPrintFailText
+           End-Read.
+
+           Close Language-File.
+
+      *--------------------------------------------------------------*
+       LoadWindowProfile Section.
+      *--------------------------------------------------------------*
+      *  Looks up the saved window position/size for ProfileUserId.
+      *  Leaves ProfileWasLoaded true and XLeft/YBottom/XRight/YTop
+      *  set from the profile record when one is found; otherwise
+      *  leaves those fields untouched for the 50%/60% formula.
+      ****************************************************************
+           Set ProfileWasLoaded to False.
+           Move ProfileUserId to Profile-File-Key.
+
+           Open Input Profile-File.
+           If not ProfileFileMissing
+               Read Profile-File
+                   Invalid Key
+                       Continue
+                   Not Invalid Key
+                       Move Profile-File-XLeft   to XLeft
+                       Move Profile-File-YBottom to YBottom
+                       Move Profile-File-XRight  to XRight
+                       Move Profile-File-YTop    to YTop
+                       Set ProfileWasLoaded to True
+               End-Read
+               Close Profile-File
+           End-If.
+
+      *--------------------------------------------------------------*
+       SaveWindowProfile Section.
+      *--------------------------------------------------------------*
+      *  Performed on WM-CLOSE.  Queries the frame window's current
+      *  screen position/size and writes it to Profile-File under
+      *  ProfileUserId so the next session can restore it.
+      ****************************************************************
+           Call OS2API '__WinQueryWindowPos'
+                 using  by value hwndFrame
+                        by reference CurrentSwp
+                 returning ReturnData.
+
+           Move Swp-X  to XLeft.
+           Move Swp-Y  to YBottom.
+           Move Swp-Cx to XRight.
+           Move Swp-Cy to YTop.
+
+           Move ProfileUserId to Profile-File-Key.
+           Move XLeft          to Profile-File-XLeft.
+           Move YBottom        to Profile-File-YBottom.
+           Move XRight          to Profile-File-XRight.
+           Move YTop            to Profile-File-YTop.
+
+           Open I-O Profile-File.
+           If ProfileFileMissing
+               Open Output Profile-File
+               Close Profile-File
+               Open I-O Profile-File
+           End-If.
+
+           Rewrite Profile-File-Rec
+               Invalid Key
+                   Write Profile-File-Rec
+           End-Rewrite.
+
+           Close Profile-File.
+
       *==============================================================*
        MainWndProc section.
       *==============================================================*
@@ -209,6 +598,8 @@
                When WM-Command
                     Evaluate MsgParm1
                         When AB-About
+                             Move 'AB-ABOUT'  to AuditAction
+                             Perform WriteAuditRecord
                              Set DialogProc to ENTRY 'AboutDlgProc'
                              Call OS2API '__WinDlgBox'
                                    using by value hwnd-DeskTop
@@ -218,14 +609,71 @@
                                          by value Dlg-About
                                          by value LongNull
                                    returning ReturnData
+                        When AB-New
+                             Move 'AB-NEW'    to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoFileNew
+                        When AB-Open
+                             Move 'AB-OPEN'   to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoFileOpen
+                        When AB-Save
+                             Move 'AB-SAVE'   to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoFileSave
+                        When AB-Saveas
+                             Move 'AB-SAVEAS' to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoFileSaveAs
+                        When AB-Print
+                             Move 'AB-PRINT'  to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoPrintReport
+                        When AB-Help
+                             Move 'AB-HELP'   to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoHelpGeneral
+                        When AB-Hhelp
+                             Move 'AB-HHELP'  to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoHelpForHelp
+                        When AB-Xhelp
+                             Move 'AB-XHELP'  to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoHelpExtended
+                        When AB-Khelp
+                             Move 'AB-KHELP'  to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoHelpKeys
+                        When AB-Ihelp
+                             Move 'AB-IHELP'  to AuditAction
+                             Perform WriteAuditRecord
+                             Perform DoHelpIndex
                         When AB-Exit
+                             Move 'AB-EXIT'   to AuditAction
+                             Perform WriteAuditRecord
                              Perform ExitProgram
                     End-Evaluate
 
+               When WM-INITMENU
+                    If MsgParm1w1 = AB-File
+                        Perform UpdateFileMenu
+                    End-If
+
                When WM-CLOSE
+                    Move 'WM-CLOSE'  to AuditAction
+                    Perform WriteAuditRecord
                     Perform ExitProgram
 
+               When WM-TIMER
+                    Perform RefreshDashboard
+
                When WM-PAINT
+                    If not DashRefreshPending
+                        Move 'WM-PAINT'  to AuditAction
+                        Perform WriteAuditRecord
+                    End-If
+                    Set DashRefreshPending to False
                     Perform PaintWindow
 
                When Other
@@ -254,54 +702,647 @@
                         by reference Rectl
                  returning hps.
 
-           Call OS2API '__WinFillRect' 
+           Call OS2API '__WinFillRect'
                  using  by value hps
                         by reference Rectl
                         by value MainWndColor
                  returning ReturnData.
-      
-           Call OS2API '__WinEndPaint' 
+
+           Perform PaintDashboard.
+
+           Call OS2API '__WinEndPaint'
                  using  by value hps
                  returning ReturnData.
 
+      *--------------------------------------------------------------*
+       PaintDashboard Section.
+      *--------------------------------------------------------------*
+      *  Draws the overnight batch-status dashboard (job name, start
+      *  time, completion time, and return code per step) over the
+      *  freshly-painted client area.  Batstat-File holds one record
+      *  per overnight step, keyed by job name.
+      ****************************************************************
+           Move 10  to DashPointX.
+           Move 200 to DashPointY.
+           Move DashHeaderText to DashLineText.
+           Perform DrawDashLine.
+           Subtract DashRowHeight from DashPointY.
+
+           Set DashIsAtEnd to False.
+           Open Input Batstat-File.
+           If BatstatFileMissing
+               Set DashIsAtEnd to True
+           End-If.
+
+           If not DashIsAtEnd
+               Move Low-Values to Batstat-File-Key
+               Start Batstat-File Key is Greater than or Equal
+                     Batstat-File-Key
+                   Invalid Key
+                       Set DashIsAtEnd to True
+               End-Start
+           End-If.
+
+           Perform until DashIsAtEnd
+               Read Batstat-File Next Record
+                   At End
+                       Set DashIsAtEnd to True
+                   Not At End
+                       Perform FormatDashLine
+                       Perform DrawDashLine
+                       Subtract DashRowHeight from DashPointY
+               End-Read
+           End-perform.
+
+           If not BatstatFileMissing
+               Close Batstat-File
+           End-If.
+
+      *--------------------------------------------------------------*
+       FormatDashLine Section.
+      *--------------------------------------------------------------*
+      *  Builds one dashboard display line from the step just read.
+      ****************************************************************
+           Move Spaces to DashLineText.
+           String Batstat-File-Key         Delimited by Size
+                  '  '                     Delimited by Size
+                  Batstat-File-Start-Time   Delimited by Size
+                  '  '                     Delimited by Size
+                  Batstat-File-Comp-Time    Delimited by Size
+                  '  '                     Delimited by Size
+                  Batstat-File-Return-Code  Delimited by Size
+             Into DashLineText.
+
+      *--------------------------------------------------------------*
+       DrawDashLine Section.
+      *--------------------------------------------------------------*
+      *  Draws DashLineText at DashPoint using the current hps -- a
+      *  PaintWindow must have performed WinBeginPaint before this
+      *  section is reached.
+      ****************************************************************
+           Call OS2API '__GpiCharStringAt'
+                 using  by value hps
+                        by reference DashPoint
+                        by value 60
+                        by reference DashLineText
+                 returning ReturnData.
+
+      *--------------------------------------------------------------*
+       RefreshDashboard Section.
+      *--------------------------------------------------------------*
+      *  Performed on WM-TIMER.  Invalidates the client area so PM
+      *  sends a WM-PAINT that re-reads Batstat-File and redraws the
+      *  dashboard with the latest step statuses.  DashRefreshPending
+      *  marks the resulting WM-PAINT as timer-driven so it is not
+      *  written to the audit trail, which would otherwise fill with
+      *  a row every DashboardRefreshMs; an operator-triggered repaint
+      *  (e.g. window restore/resize) is still logged as before.
+      ****************************************************************
+           Set DashRefreshPending to True.
+           Call OS2API '__WinInvalidateRect'
+                 using  by value hwnd
+                        by value LongNull
+                        by value 1
+                 returning ReturnData.
+
+      *--------------------------------------------------------------*
+       QueryDashboardStatus Section.
+      *--------------------------------------------------------------*
+      *  Performed by AboutDlgProc.  Probes Batstat-File for the
+      *  About box's live diagnostics, leaving AboutDashStatusText set
+      *  to NO DATA (file does not exist), EMPTY (file exists but has
+      *  no step records yet), or ACTIVE (at least one step recorded).
+      ****************************************************************
+           Move 'NO DATA' to AboutDashStatusText.
+           Open Input Batstat-File.
+           If not BatstatFileMissing
+               Move 'EMPTY' to AboutDashStatusText
+               Move Low-Values to Batstat-File-Key
+               Start Batstat-File Key is Greater than or Equal
+                     Batstat-File-Key
+                   Invalid Key
+                       Continue
+                   Not Invalid Key
+                       Move 'ACTIVE' to AboutDashStatusText
+               End-Start
+               Close Batstat-File
+           End-If.
+
+      *--------------------------------------------------------------*
+       UpdateFileMenu Section.
+      *--------------------------------------------------------------*
+      *  Performed on WM-INITMENU for the File pulldown.  AB-Save is
+      *  only left enabled when the in-memory batch control record
+      *  has changed since it was last loaded or written.
+      ****************************************************************
+           If BatctlIsDirty
+               Move 1 to MenuEnableFlag
+           Else
+               Move 0 to MenuEnableFlag
+           End-If.
+
+           Call OS2API '__WinEnableMenuItem'
+                 using  by value MsgParm2
+                        by value AB-Save
+                        by value MenuEnableFlag
+                 returning ReturnData.
+
+      *--------------------------------------------------------------*
+       DoFileNew Section.
+      *--------------------------------------------------------------*
+      *  AB-New.  Starts a fresh batch control record defaulted to
+      *  today's date and the day shift, then lets the operator key
+      *  in the operator ID and adjust the shift code before it is
+      *  ever written to Batctl-File.
+      ****************************************************************
+           Move Spaces         to Batctl-Key, Batctl-Operator-Id.
+           Accept Batctl-Run-Date from Date.
+           Move '1'             to Batctl-Shift-Code.
+           Set BatctlIsLoaded to False.
+
+           Perform EditBatchHeader.
+           If not BatchHdrWasCancelled
+               Set BatctlIsDirty to True
+           End-If.
+
+      *--------------------------------------------------------------*
+       DoFileOpen Section.
+      *--------------------------------------------------------------*
+      *  AB-Open.  Prompts for the control record key, reads the
+      *  matching record from Batctl-File, and lets the operator
+      *  review/amend it via the batch header dialog.
+      ****************************************************************
+           Set KeyPromptForOpen to True.
+           Move LangOpenPromptTitle to KeyPromptTitleText.
+           Move Low-Values to KeyPromptTitleNull.
+           Perform PromptForKey.
+
+           If not KeyPromptWasCancelled
+               Move KeyPromptValue  to Batctl-File-Key
+               Open Input Batctl-File
+               If BatctlFileMissing
+                   Move LangOpenNotFoundText  to InfoMsgTextText
+                   Move LangOpenNotFoundTitle to InfoMsgTitleText
+                   Perform ShowInfoMessage
+               Else
+                   Read Batctl-File
+                       Invalid Key
+                           Move '23' to BatctlStatus
+                   End-Read
+
+                   If BatctlOk
+                       Move Batctl-File-Key       to Batctl-Key
+                       Move Batctl-File-Run-Date  to Batctl-Run-Date
+                       Move Batctl-File-Oper-Id   to Batctl-Operator-Id
+                       Move Batctl-File-Shift     to Batctl-Shift-Code
+                       Close Batctl-File
+                       Set BatctlIsLoaded to True
+                       Set BatctlIsDirty  to False
+                       Perform EditBatchHeader
+                       If not BatchHdrWasCancelled
+                           Set BatctlIsDirty to True
+                       End-If
+                   Else
+                       Close Batctl-File
+                       Move LangOpenNotFoundText  to InfoMsgTextText
+                       Move LangOpenNotFoundTitle to InfoMsgTitleText
+                       Perform ShowInfoMessage
+                   End-If
+               End-If
+           End-If.
+
+      *--------------------------------------------------------------*
+       DoFileSave Section.
+      *--------------------------------------------------------------*
+      *  AB-Save.  Writes the in-memory record back to Batctl-File
+      *  under its current key -- a new record if it was never
+      *  loaded, otherwise a rewrite of the existing one.
+      ****************************************************************
+           If BatctlIsDirty
+               If Batctl-Key = Spaces
+                   Move 'MAIN    ' to Batctl-Key
+               End-If
+               Perform WriteBatctlRecord
+           End-If.
+
+      *--------------------------------------------------------------*
+       DoFileSaveAs Section.
+      *--------------------------------------------------------------*
+      *  AB-Saveas.  Prompts for a (possibly new) control record key
+      *  and writes the in-memory record under that key.
+      ****************************************************************
+           Set KeyPromptForSaveAs to True.
+           Move LangSaveasPromptTitle to KeyPromptTitleText.
+           Move Low-Values to KeyPromptTitleNull.
+           Perform PromptForKey.
+
+           If not KeyPromptWasCancelled
+               Move KeyPromptValue to Batctl-Key
+               Perform WriteBatctlRecord
+           End-If.
+
+      *--------------------------------------------------------------*
+       WriteBatctlRecord Section.
+      *--------------------------------------------------------------*
+      *  Common write/rewrite logic shared by AB-Save and AB-Saveas.
+      ****************************************************************
+           Move Batctl-Key          to Batctl-File-Key.
+           Move Batctl-Run-Date     to Batctl-File-Run-Date.
+           Move Batctl-Operator-Id  to Batctl-File-Oper-Id.
+           Move Batctl-Shift-Code   to Batctl-File-Shift.
+
+           Open I-O Batctl-File.
+           If BatctlFileMissing
+               Open Output Batctl-File
+               Close Batctl-File
+               Open I-O Batctl-File
+           End-If.
+
+           Rewrite Batctl-File-Rec
+               Invalid Key
+                   Write Batctl-File-Rec
+                       Invalid Key
+                           Move LangSaveFailText  to InfoMsgTextText
+                           Move LangSaveFailTitle to InfoMsgTitleText
+                           Perform ShowInfoMessage
+                   End-Write
+           End-Rewrite.
+
+           If BatctlOk
+               Set BatctlIsDirty to False
+           End-If.
+           Close Batctl-File.
+           Set BatctlIsLoaded to True.
+
+      *--------------------------------------------------------------*
+       DoPrintReport Section.
+      *--------------------------------------------------------------*
+      *  AB-Print.  Formats the shift-handoff hand-off report from the
+      *  in-memory control record (run date/operator/shift) and the
+      *  same Batstat-File step data the dashboard (PaintDashboard)
+      *  reads, and writes it to Print-File (PRN) a line at a time.
+      *  All operator-visible text here comes from the same LANGRES
+      *  fields LoadLanguageResources populates at startup.
+      ****************************************************************
+           Open Output Print-File.
+
+           If not PrintOk
+               Move LangPrintFailText  to InfoMsgTextText
+               Move LangPrintFailTitle to InfoMsgTitleText
+               Perform ShowInfoMessage
+           Else
+               Accept PrintReportTime from Time
+               Move Spaces to PrintReportTimeText
+               String PrintReportTimeHH Delimited by Size
+                      ':'               Delimited by Size
+                      PrintReportTimeMM Delimited by Size
+                      ':'               Delimited by Size
+                      PrintReportTimeSS Delimited by Size
+                 Into PrintReportTimeText
+               End-String
+
+               Move Spaces to PrintLine
+               String LangPrintHdrPrefix             Delimited by Size
+                      Batctl-Run-Date                 Delimited by Size
+                      LangPrintOperLabel              Delimited by Size
+                      Batctl-Operator-Id              Delimited by Size
+                      LangPrintShiftLabel             Delimited by Size
+                      Batctl-Shift-Code               Delimited by Size
+                      LangPrintTimeLabel              Delimited by Size
+                      PrintReportTimeText             Delimited by Size
+                 Into PrintLine
+               End-String
+               Write Print-File-Rec from PrintLine
+
+               Move Spaces to PrintLine
+               Write Print-File-Rec from PrintLine
+
+               Move Spaces to PrintLine
+               Move DashHdrText to PrintLine
+               Write Print-File-Rec from PrintLine
+
+               Set DashIsAtEnd to False
+               Open Input Batstat-File
+               If BatstatFileMissing
+                   Set DashIsAtEnd to True
+               End-If
+
+               If not DashIsAtEnd
+                   Move Low-Values to Batstat-File-Key
+                   Start Batstat-File Key is Greater than or Equal
+                         Batstat-File-Key
+                       Invalid Key
+                           Set DashIsAtEnd to True
+                   End-Start
+               End-If
+
+               Set PrintHadSteps to False
+               Perform until DashIsAtEnd
+                   Read Batstat-File Next Record
+                       At End
+                           Set DashIsAtEnd to True
+                       Not At End
+                           Set PrintHadSteps to True
+                           Perform FormatDashLine
+                           Move Spaces     to PrintLine
+                           Move DashLineText to PrintLine
+                           Write Print-File-Rec from PrintLine
+                   End-Read
+               End-perform
+
+               If not BatstatFileMissing
+                   Close Batstat-File
+               End-If
+
+               If not PrintHadSteps
+                   Move Spaces to PrintLine
+                   Move LangPrintNoStepsText to PrintLine
+                   Write Print-File-Rec from PrintLine
+               End-If
+
+               Close Print-File
+           End-If.
+
+      *--------------------------------------------------------------*
+       EditBatchHeader Section.
+      *--------------------------------------------------------------*
+      *  Puts the batch header dialog on screen so the operator can
+      *  see/adjust the run date, operator ID, and shift code that
+      *  were just defaulted (New) or read in (Open).
+      ****************************************************************
+           Set BatchHdrWasCancelled to False.
+
+           Set DialogProc to ENTRY 'BatchHdrDlgProc'.
+           Call OS2API '__WinDlgBox'
+                 using by value hwnd-DeskTop
+                       by value hWnd
+                       by value DialogProc
+                       by value UShortNull
+                       by value Dlg-BatchHeader
+                       by value LongNull
+                 returning ReturnData.
+
+      *--------------------------------------------------------------*
+       PromptForKey Section.
+      *--------------------------------------------------------------*
+      *  Puts up the small key-prompt dialog used by both AB-Open and
+      *  AB-Saveas to get the 8-character control record key.
+      ****************************************************************
+           Set KeyPromptWasCancelled to False.
+           Move Spaces to KeyPromptValue.
+
+           Set DialogProc to ENTRY 'KeyPromptDlgProc'.
+           Call OS2API '__WinDlgBox'
+                 using by value hwnd-DeskTop
+                       by value hWnd
+                       by value DialogProc
+                       by value UShortNull
+                       by value Dlg-KeyPrompt
+                       by value LongNull
+                 returning ReturnData.
+
+      *--------------------------------------------------------------*
+       ShowInfoMessage Section.
+      *--------------------------------------------------------------*
+      *  Generic one-button information message box, used for minor
+      *  file-handling problems that do not warrant the Yes/No style
+      *  box used by ExitProgram.
+      ****************************************************************
+           Move Low-Values to InfoMsgTextNull, InfoMsgTitleNull.
+           Compute MsgBoxControls = MB-OK + MB-ICONEXCLAMATION
+                                  + MB-APPLMODAL + MB-MOVEABLE.
+
+           Call OS2API '__WinMessageBox'
+                 using  by value HWND-DESKTOP
+                        by value hwndClient
+                        by reference InfoMsgText
+                        by reference InfoMsgTitle
+                        by value UShortNull
+                        by value MsgBoxControls
+                 returning MsgBoxButton.
+
+      *--------------------------------------------------------------*
+       SendHelpMessage Section.
+      *--------------------------------------------------------------*
+      *  Common WinSendMsg wrapper for the help instance.  The caller
+      *  sets HelpMsgId/HelpMsgParm1 before performing this section.
+      ****************************************************************
+           Call OS2API '__WinSendMsg'
+                 using  by value hwndHelp
+                        by value HelpMsgId
+                        by value HelpMsgParm1
+                        by value LongNull
+                 returning Mresult.
+
+      *--------------------------------------------------------------*
+       DoHelpGeneral Section.
+      *--------------------------------------------------------------*
+      *  AB-Help.  Displays the main help contents panel.
+      ****************************************************************
+           Move HM-DISPLAY-HELP    to HelpMsgId.
+           Move HLP-Panel-General  to HelpMsgParm1.
+           Perform SendHelpMessage.
+
+      *--------------------------------------------------------------*
+       DoHelpForHelp Section.
+      *--------------------------------------------------------------*
+      *  AB-Hhelp.  Displays the "using help" panel.
+      ****************************************************************
+           Move HM-DISPLAY-HELP      to HelpMsgId.
+           Move HLP-Panel-HelpForHelp to HelpMsgParm1.
+           Perform SendHelpMessage.
+
+      *--------------------------------------------------------------*
+       DoHelpExtended Section.
+      *--------------------------------------------------------------*
+      *  AB-Xhelp.  Displays extended (context-sensitive) help for
+      *  whatever currently has the focus.
+      ****************************************************************
+           Move HM-EXT-HELP to HelpMsgId.
+           Move 0           to HelpMsgParm1.
+           Perform SendHelpMessage.
+
+      *--------------------------------------------------------------*
+       DoHelpKeys Section.
+      *--------------------------------------------------------------*
+      *  AB-Khelp.  Displays the keys-help panel.
+      ****************************************************************
+           Move HM-KEYS-HELP to HelpMsgId.
+           Move 0            to HelpMsgParm1.
+           Perform SendHelpMessage.
+
+      *--------------------------------------------------------------*
+       DoHelpIndex Section.
+      *--------------------------------------------------------------*
+      *  AB-Ihelp.  Displays the help index.
+      ****************************************************************
+           Move HM-HELP-INDEX to HelpMsgId.
+           Move 0             to HelpMsgParm1.
+           Perform SendHelpMessage.
+
+      *--------------------------------------------------------------*
+       WriteAuditRecord Section.
+      *--------------------------------------------------------------*
+      *  Logs one action-bar/message dispatch to the audit trail.
+      *  The caller sets AuditAction before performing this section;
+      *  AuditDetail is cleared since most dispatch entries carry no
+      *  further detail (LogExitDecision is used when detail matters).
+      ****************************************************************
+           Move Spaces to AuditDetail.
+           Perform AppendAuditRecord.
+
+      *--------------------------------------------------------------*
+       LogExitDecision Section.
+      *--------------------------------------------------------------*
+      *  Logs the operator's answer from the exit-reason dialog.  The
+      *  caller sets AuditDetail to SHIFT-END, EMERG-RESTART,
+      *  TROUBLESHOOT, or CANCEL beforehand.
+      ****************************************************************
+           Move 'EXIT-RSN' to AuditAction.
+           Perform AppendAuditRecord.
+
+      *--------------------------------------------------------------*
+       AppendAuditRecord Section.
+      *--------------------------------------------------------------*
+      *  Common write logic for the sequential audit-trail file,
+      *  shared by WriteAuditRecord and LogExitDecision.  The record
+      *  is timestamped from QMSG-TIME, the time of the message most
+      *  recently retrieved by the main message loop's WinGetMsg.
+      ****************************************************************
+           Open Extend Audit-File.
+           If AuditFileMissing
+               Open Output Audit-File
+               Close Audit-File
+               Open Extend Audit-File
+           End-If.
+
+           Move Spaces      to Audit-File-Rec.
+           Move QMSG-TIME    to Audit-File-Time.
+           Move AuditAction  to Audit-File-Action.
+           Move AuditDetail  to Audit-File-Detail.
+           Write Audit-File-Rec.
+
+           Close Audit-File.
+
       *--------------------------------------------------------------*
        ExitProgram Section.
       *--------------------------------------------------------------*
-      *  This routine displays a message box which asks the user
-      *  to confirm the request to exit the application.
-      *  The MsgBoxControls define the attibutes of the message box 
-      *  such as push buttons and icons. MsgBoxMsg is defined in the 
-      *  copy book as the text displayed. MsgBoxTitle is defined in the
-      *  copy book as the title text.
-      *  MsgBoxButton is returned after the user selects a button from
-      *  the message box.  If the user select 'Yes' from the message
-      *  box the the WHEN MB-Yes is true and a call to post the WM-QUIT
-      *  message is executed.  This message is retrieved from the
-      *  Main Message Routine and causes the program to terminate.
-      ****************************************************************
-            Compute MsgBoxControls = MB-YESNO + MB-ICONQUESTION
-                                   + MB-APPLMODAL + MB-MOVEABLE.
-
-            Call OS2API '__WinMessageBox'
-                  using  by value HWND-DESKTOP
-                         by value hwndClient
-                         by reference MsgBoxMsg
-                         by reference MsgBoxTitle
-                         by value UShortNull
-                         by value MsgBoxControls
-                  returning MsgBoxButton.
-
-            Evaluate MsgBoxButton
-                When MBID-YES
-                     Call OS2API '__WinPostMsg'
-                           using by Value hwndFrame
-                                 by Value WM-Quit size 2
-                                 by Value LongNull
-                                 by Value LongNull
-                           returning ReturnData
-                When Other
-                     Continue
-            End-Evaluate.
+      *  This routine puts up the exit-reason dialog to confirm the
+      *  request to exit the application and, if confirmed, to find
+      *  out why.  ExitReasonDlgProc shows MsgBoxMsg as the prompt and
+      *  returns the operator's choice in ExitReasonCode; Cancel there
+      *  sets ExitReasonWasCancelled and leaves the application
+      *  running.  Either way the decision is logged to the audit
+      *  trail; only a confirmed exit posts WM-QUIT, which the Main
+      *  Message Routine retrieves and which causes the program to
+      *  terminate.
+      ****************************************************************
+            Set ExitReasonWasCancelled to False.
+            Move '1' to ExitReasonCode.
+
+            Set DialogProc to ENTRY 'ExitReasonDlgProc'.
+            Call OS2API '__WinDlgBox'
+                  using by value hwnd-DeskTop
+                        by value hWnd
+                        by value DialogProc
+                        by value UShortNull
+                        by value Dlg-ExitReason
+                        by value LongNull
+                  returning ReturnData.
+
+            If ExitReasonWasCancelled
+                Move 'CANCEL' to AuditDetail
+                Perform LogExitDecision
+            Else
+                Evaluate True
+                    When ExitReasonShiftEnd
+                         Move 'SHIFT-END'     to ExitReasonDetail
+                    When ExitReasonEmergency
+                         Move 'EMERG-RESTART' to ExitReasonDetail
+                    When ExitReasonTrouble
+                         Move 'TROUBLESHOOT'  to ExitReasonDetail
+                    When Other
+                         Move 'UNKNOWN'       to ExitReasonDetail
+                End-Evaluate
+                Move ExitReasonDetail to AuditDetail
+                Perform LogExitDecision
+                Perform SaveWindowProfile
+                Call OS2API '__WinPostMsg'
+                      using by Value hwndFrame
+                            by Value WM-Quit size 2
+                            by Value LongNull
+                            by Value LongNull
+                      returning ReturnData
+            End-If.
+
+      *==============================================================*
+       ExitReasonDlgProc Section.
+      *==============================================================*
+      *  Dialog procedure for the exit-reason dialog put up by
+      *  ExitProgram.  EF-ExitPrompt is a static control showing the
+      *  MsgBoxMsg confirmation text; EF-ExitReason is a one-character
+      *  entry field for the reason code (1=end of shift, 2=emergency
+      *  restart, 3=troubleshooting), defaulted to 1.
+      ****************************************************************
+       Entry 'ExitReasonDlgProc' using by value hwnd
+                                       by value Msg
+                                       by value MsgParm1
+                                       by value MsgParm2.
+       Move 0 to Mresult.
+
+       Evaluate Msg
+           When WM-INITDLG
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-ExitPrompt
+                            by reference MsgBoxMsg
+                      returning ReturnData
+
+                Move '1'         to ExitReasonValueText
+                Move Low-Values  to ExitReasonValueNull
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-ExitReason
+                            by reference ExitReasonValue
+                      returning ReturnData
+
+           When WM-COMMAND
+                Evaluate MsgParm1
+                    When DID-OK
+                         Call OS2API '__WinQueryDlgItemText'
+                               using by value hwnd
+                                     by value EF-ExitReason
+                                     by value 2
+                                     by reference ExitReasonValue
+                               returning ReturnData
+                         Move ExitReasonValueText to ExitReasonCode
+                         Set ExitReasonWasCancelled to False
+                         Call OS2API '__WinDismissDlg'
+                               using by value hwnd
+                                     by value DID-OK
+                    When DID-CANCEL
+                         Set ExitReasonWasCancelled to True
+                         Call OS2API '__WinDismissDlg'
+                               using by value hwnd
+                                     by value DID-CANCEL
+                    When Other
+                         Continue
+                End-Evaluate
+
+          When WM-CLOSE
+               Set ExitReasonWasCancelled to True
+               Call OS2API '__WinDismissDlg'
+                     using by value hwnd
+                           by value DID-CANCEL
+          When Other
+               Call OS2API '__WinDefDlgProc'
+                     using by value hwnd
+                           by value Msg
+                           by value MsgParm1
+                           by value MsgParm2
+                     returning Mresult
+       End-Evaluate.
+       Exit Program Returning Mresult.
 
       *==============================================================*
        AboutDlgProc Section.
@@ -320,6 +1361,41 @@
        Move 0 to Mresult
 
        Evaluate Msg
+           When WM-INITDLG
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-BuildStamp
+                            by reference AboutBuildText
+                      returning ReturnData
+
+                Accept ProfileUserId    from Environment 'USERID'
+                If ProfileUserId = Spaces
+                    Move 'DEFAULT' to ProfileUserId
+                End-If
+                Accept AboutWorkstation from Environment 'WORKSTATION'
+                If AboutWorkstation = Spaces
+                    Move 'UNKNOWN' to AboutWorkstation
+                End-If
+                Move Spaces to AboutUserInfoText
+                String ProfileUserId    Delimited by Space
+                       ' @ '            Delimited by Size
+                       AboutWorkstation Delimited by Space
+                  Into AboutUserInfoText
+                Move Low-Values to AboutUserInfoNull
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-UserInfo
+                            by reference AboutUserInfo
+                      returning ReturnData
+
+                Perform QueryDashboardStatus
+                Move Low-Values to AboutDashStatusNull
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-DashStatus
+                            by reference AboutDashStatus
+                      returning ReturnData
+
            When WM-COMMAND
                 Evaluate MsgParm1
                     When DID-OK
@@ -344,6 +1420,162 @@
        End-Evaluate.
        Exit Program Returning Mresult.
 
+      *==============================================================*
+       KeyPromptDlgProc Section.
+      *==============================================================*
+      *  Dialog procedure for the small key-prompt dialog shared by
+      *  AB-Open and AB-Saveas.  Control EF-ControlKey holds the
+      *  8-character batch control record key.
+      ****************************************************************
+       Entry 'KeyPromptDlgProc' using by value hwnd
+                                      by value Msg
+                                      by value MsgParm1
+                                      by value MsgParm2.
+       Move 0 to Mresult.
+
+       Evaluate Msg
+           When WM-INITDLG
+                Call OS2API '__WinSetWindowText'
+                      using by value hwnd
+                            by reference KeyPromptTitle
+                      returning ReturnData
+
+                Move Spaces to KeyPromptValueText
+                Move Low-Values to KeyPromptValueNull
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-ControlKey
+                            by reference KeyPromptValue
+                      returning ReturnData
+
+           When WM-COMMAND
+                Evaluate MsgParm1
+                    When DID-OK
+                         Call OS2API '__WinQueryDlgItemText'
+                               using by value hwnd
+                                     by value EF-ControlKey
+                                     by value 9
+                                     by reference KeyPromptValue
+                               returning ReturnData
+                         Set KeyPromptWasCancelled to False
+                         Call OS2API '__WinDismissDlg'
+                               using by value hwnd
+                                     by value DID-OK
+                    When DID-CANCEL
+                         Set KeyPromptWasCancelled to True
+                         Call OS2API '__WinDismissDlg'
+                               using by value hwnd
+                                     by value DID-CANCEL
+                    When Other
+                         Continue
+                End-Evaluate
+
+          When WM-CLOSE
+               Set KeyPromptWasCancelled to True
+               Call OS2API '__WinDismissDlg'
+                     using by value hwnd
+                           by value DID-CANCEL
+          When Other
+               Call OS2API '__WinDefDlgProc'
+                     using by value hwnd
+                           by value Msg
+                           by value MsgParm1
+                           by value MsgParm2
+                     returning Mresult
+       End-Evaluate.
+       Exit Program Returning Mresult.
+
+      *==============================================================*
+       BatchHdrDlgProc Section.
+      *==============================================================*
+      *  Dialog procedure for the batch header dialog used by AB-New
+      *  and AB-Open to display/amend the run date, operator ID, and
+      *  shift code of the current in-memory control record.
+      ****************************************************************
+       Entry 'BatchHdrDlgProc' using by value hwnd
+                                     by value Msg
+                                     by value MsgParm1
+                                     by value MsgParm2.
+       Move 0 to Mresult.
+
+       Evaluate Msg
+           When WM-INITDLG
+                Move Batctl-Run-Date    to EditRunDateText
+                Move Low-Values         to EditRunDateNull
+                Move Batctl-Operator-Id to EditOperatorIdText
+                Move Low-Values         to EditOperatorIdNull
+                Move Batctl-Shift-Code  to EditShiftCodeText
+                Move Low-Values         to EditShiftCodeNull
+
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-RunDate
+                            by reference EditRunDate
+                      returning ReturnData
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-OperatorId
+                            by reference EditOperatorId
+                      returning ReturnData
+                Call OS2API '__WinSetDlgItemText'
+                      using by value hwnd
+                            by value EF-ShiftCode
+                            by reference EditShiftCode
+                      returning ReturnData
+
+           When WM-COMMAND
+                Evaluate MsgParm1
+                    When DID-OK
+                         Call OS2API '__WinQueryDlgItemText'
+                               using by value hwnd
+                                     by value EF-RunDate
+                                     by value 9
+                                     by reference EditRunDate
+                               returning ReturnData
+                         Call OS2API '__WinQueryDlgItemText'
+                               using by value hwnd
+                                     by value EF-OperatorId
+                                     by value 9
+                                     by reference EditOperatorId
+                               returning ReturnData
+                         Call OS2API '__WinQueryDlgItemText'
+                               using by value hwnd
+                                     by value EF-ShiftCode
+                                     by value 2
+                                     by reference EditShiftCode
+                               returning ReturnData
+
+                         Move EditRunDateText    to Batctl-Run-Date
+                         Move EditOperatorIdText to Batctl-Operator-Id
+                         Move EditShiftCodeText  to Batctl-Shift-Code
+                         Set BatchHdrWasCancelled to False
+                         Call OS2API '__WinDismissDlg'
+                               using by value hwnd
+                                     by value DID-OK
+                    When DID-CANCEL
+                         Set BatchHdrWasCancelled to True
+                         Call OS2API '__WinDismissDlg'
+                               using by value hwnd
+                                     by value DID-CANCEL
+                    When Other
+                         Continue
+                End-Evaluate
+
+          When WM-CLOSE
+               Set BatchHdrWasCancelled to True
+               Call OS2API '__WinDismissDlg'
+                     using by value hwnd
+                           by value DID-CANCEL
+          When Other
+               Call OS2API '__WinDefDlgProc'
+                     using by value hwnd
+                           by value Msg
+                           by value MsgParm1
+                           by value MsgParm2
+                     returning Mresult
+       End-Evaluate.
+       Exit Program Returning Mresult.
+
       *==============================================================*
       *  END OF CODE MARKER: This marks the end of all code for this
       *  program.  Any code executing after this marker has done so
