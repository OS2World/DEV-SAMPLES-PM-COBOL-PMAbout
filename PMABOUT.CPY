@@ -8,6 +8,7 @@
        77 AB-Save                 Pic 9(4) Comp-5 Value 113.
        77 AB-Saveas               Pic 9(4) Comp-5 Value 114.
        77 AB-Exit                 Pic 9(4) Comp-5 Value 115.
+       77 AB-Print                Pic 9(4) Comp-5 Value 116.
        77 AB-Help                 Pic 9(4) Comp-5 Value 190.
        77 AB-Hhelp                Pic 9(4) Comp-5 Value 191.
        77 AB-Xhelp                Pic 9(4) Comp-5 Value 192.
@@ -18,14 +19,28 @@
       *   About Dialog Box Definitions
       ***************************************************************
        77 DLG-About               Pic 9(4) Comp-5 Value 900.
+       77 EF-BuildStamp           Pic 9(4) Comp-5 Value 301.
+       77 EF-UserInfo             Pic 9(4) Comp-5 Value 302.
+       77 EF-DashStatus           Pic 9(4) Comp-5 Value 303.
+
+       01 AboutBuildText.
+          05 AboutBldText Pic x(29) Value 'PMABOUT Version 1.0 -- 1992'.
+          05 Pic x(01) Value Low-Values.
+       01 AboutWorkstation        Pic x(08) Value Spaces.
+       01 AboutUserInfo.
+          05 AboutUserInfoText    Pic x(30) Value Spaces.
+          05 AboutUserInfoNull    Pic x(01).
+       01 AboutDashStatus.
+          05 AboutDashStatusText  Pic x(20) Value Spaces.
+          05 AboutDashStatusNull  Pic x(01).
       ****************************************************************
       *   Miscellaneous Definitions
       ****************************************************************
        77 ReturnData                Pic s9(4) comp-5.
           88 ReturnTrue             Value 1.
           88 ReturnFalse            Value 0.
-       77 EndFlag                   Pic x Value "N".
-          88 EndFlagYes             Value "Y".
+       77 EndFlag                   Pic x Value 'N'.
+          88 EndFlagYes             Value 'Y'.
        01 ShortNull                 Pic s9(4) Comp-5 Value 0.
        01 LongNull                  Pic s9(9) Comp-5 Value 0.
        01 UShortNull                Pic  9(4) Comp-5 Value 0.
@@ -75,10 +90,10 @@
        01 MainWndStyle     Pic 9(9)  Comp-5 Value 0.
        01 MainWndControls  Pic 9(9)  Comp-5 Value 0.
        01 MainWndTitle.
-          03 Pic X(21)     Value 'PMABOUT Version 1.0'.
+          03 MainWndTitleText Pic X(21) Value 'PMABOUT Version 1.0'.
           03 Pic X         Value Low-Values.
        01 MainWndTxt.
-          03 Pic X(21)     Value 'PMABOUT Version 1.0'.
+          03 MainWndTxtText   Pic X(21) Value 'PMABOUT Version 1.0'.
           03 Pic X         Value Low-Values.
        01 MainWndTxtSize   Pic S9(4) Comp-5 Value 21.
        01 MainWndTxtColor  Pic S9(9) Comp-5 Value 0.
@@ -89,14 +104,265 @@
       *   Exit Message Box Definitions
       ***************************************************************
        01 MsgBoxTitle.
-          05 Pic x(11) Value 'Exit Dialog'.
+          05 MsgBoxTitleText Pic x(11) Value 'Exit Dialog'.
           05 Pic x(01) Value Low-Values.
        01 MsgBoxMsg.
-          05 Pic x(30) Value 'Are you sure you want to exit?'.
+          05 MsgBoxMsgText Pic x(30)
+                            Value 'Are you sure you want to exit?'.
           05 Pic x(01) Value Low-Values.
        01 MsgBoxControls  Pic 9(4) Comp-5 Value 0.
        01 MsgBoxButton    Pic 9(4) Comp-5 Value 0.
 
+      ***************************************************************
+      *   Exit Reason Dialog Definitions
+      ***************************************************************
+      *  ExitProgram's exit-reason dialog reuses MsgBoxMsg (above) as
+      *  its confirmation prompt text -- only the Yes/No buttons were
+      *  replaced by a reason-code entry field, not the message.
+      ***************************************************************
+       77 DLG-ExitReason           Pic 9(4) Comp-5 Value 907.
+       77 EF-ExitPrompt            Pic 9(4) Comp-5 Value 205.
+       77 EF-ExitReason            Pic 9(4) Comp-5 Value 206.
+
+       01 ExitReasonValue.
+          05 ExitReasonValueText   Pic x(01) Value '1'.
+          05 ExitReasonValueNull   Pic x(01).
+       01 ExitReasonCode           Pic x(01) Value '1'.
+          88 ExitReasonShiftEnd       Value '1'.
+          88 ExitReasonEmergency      Value '2'.
+          88 ExitReasonTrouble        Value '3'.
+       01 ExitReasonCancelled      Pic x Value 'N'.
+          88 ExitReasonWasCancelled Value 'Y' when set to false is 'N'.
+       01 ExitReasonDetail         Pic x(20) Value Spaces.
+
+      ***************************************************************
+      *   File Menu / Batch Control Record Definitions
+      ***************************************************************
+       77 DLG-KeyPrompt            Pic 9(4) Comp-5 Value 903.
+       77 DLG-BatchHeader          Pic 9(4) Comp-5 Value 905.
+       77 EF-ControlKey            Pic 9(4) Comp-5 Value 101.
+       77 EF-RunDate               Pic 9(4) Comp-5 Value 201.
+       77 EF-OperatorId            Pic 9(4) Comp-5 Value 202.
+       77 EF-ShiftCode             Pic 9(4) Comp-5 Value 203.
+
+       01 KeyPromptTitle.
+          05 KeyPromptTitleText Pic x(24) Value 'Open Control Record'.
+          05 KeyPromptTitleNull Pic x(01) Value Low-Values.
+       01 KeyPromptValue.
+          05 KeyPromptValueText     Pic x(08).
+          05 KeyPromptValueNull     Pic x(01).
+       01 KeyPromptAction          Pic x Value 'N'.
+          88 KeyPromptForOpen         Value 'O'.
+          88 KeyPromptForSaveAs       Value 'S'.
+       01 KeyPromptCancelled       Pic x Value 'N'.
+          88 KeyPromptWasCancelled Value 'Y' when set to false is 'N'.
+       01 BatchHdrCancelled        Pic x Value 'N'.
+          88 BatchHdrWasCancelled  Value 'Y' when set to false is 'N'.
+
+       01 BatctlDirty               Pic x Value 'N'.
+          88 BatctlIsDirty          Value 'Y' when set to false is 'N'.
+       01 BatctlLoaded              Pic x Value 'N'.
+          88 BatctlIsLoaded         Value 'Y' when set to false is 'N'.
+       01 BatctlStatus              Pic x(02) Value '00'.
+          88 BatctlOk                  Value '00'.
+          88 BatctlNotFound            Value '23'.
+          88 BatctlFileMissing         Value '35'.
+
+       77 MenuEnableFlag            Pic 9(9) Comp-5 Value 0.
+
+      ***************************************************************
+      *   Generic One-Button Information Message Box Definitions
+      ***************************************************************
+       01 InfoMsgTitle.
+          05 InfoMsgTitleText       Pic x(30) Value Spaces.
+          05 InfoMsgTitleNull       Pic x(01).
+       01 InfoMsgText.
+          05 InfoMsgTextText        Pic x(60) Value Spaces.
+          05 InfoMsgTextNull        Pic x(01).
+
+       01 EditRunDate.
+          05 EditRunDateText        Pic x(08).
+          05 EditRunDateNull        Pic x(01).
+       01 EditOperatorId.
+          05 EditOperatorIdText     Pic x(08).
+          05 EditOperatorIdNull     Pic x(01).
+       01 EditShiftCode.
+          05 EditShiftCodeText      Pic x(01).
+          05 EditShiftCodeNull      Pic x(01).
+
+       01 BatctlRecord.
+          05 Batctl-Key             Pic x(08) Value Spaces.
+          05 Batctl-Run-Date        Pic x(08) Value Spaces.
+          05 Batctl-Operator-Id     Pic x(08) Value Spaces.
+          05 Batctl-Shift-Code      Pic x(01) Value '1'.
+             88 Batctl-Shift-Day       Value '1'.
+             88 Batctl-Shift-Eve       Value '2'.
+             88 Batctl-Shift-Nite      Value '3'.
+          05 Filler                 Pic x(15) Value Spaces.
+
+      ***************************************************************
+      *   Help Subsystem Definitions
+      ***************************************************************
+       77 hwndHelp                 Pic s9(9) Comp-5 Value 0.
+       77 HLP-Panel-General        Pic 9(4) Comp-5 Value 1000.
+       77 HLP-Panel-HelpForHelp    Pic 9(4) Comp-5 Value 1001.
+       78 HM-ERROR                          VALUE H"0390".
+       78 HM-QUERY-KEYS-HELP                VALUE H"0391".
+       78 HM-HELPSUBITEM-NOT-FOUND          VALUE H"0392".
+       78 HM-DISPLAY-HELP                   VALUE H"0393".
+       78 HM-HELP-INDEX                     VALUE H"0394".
+       78 HM-EXT-HELP                       VALUE H"0395".
+       78 HM-KEYS-HELP                      VALUE H"0396".
+
+       01 HelpMsgId                Pic 9(9) Comp-5 Value 0.
+       01 HelpMsgParm1             Pic 9(9) Comp-5 Value 0.
+
+       01 HelpInitStruc.
+          05 HI-Cb                 Pic 9(9) Comp-5 Value 69.
+          05 HI-ShowPanelId        Pic 9(9) Comp-5 Value 1.
+          05 HI-HelpTableModule    Pic 9(9) Comp-5 Value 0.
+          05 HI-AccelTableModule   Pic 9(9) Comp-5 Value 0.
+          05 HI-AccelTable         Pic 9(9) Comp-5 Value 0.
+          05 HI-ActionBarId        Pic 9(9) Comp-5 Value 0.
+          05 HI-TutorialName.
+             10 Pic x(12) Value 'PMABOUTHELP'.
+             10 Pic x(01) Value Low-Values.
+          05 HI-HelpWindowTitle.
+             10 Pic x(17) Value 'PMABOUT Help'.
+             10 Pic x(01) Value Low-Values.
+          05 HI-HelpLibraryName.
+             10 Pic x(13) Value 'PMABOUT.HLP'.
+             10 Pic x(01) Value Low-Values.
+
+      ***************************************************************
+      *   Batch Status Dashboard Definitions
+      ***************************************************************
+       77 ID-DashboardTimer        Pic 9(4) Comp-5 Value 1.
+       77 DashboardRefreshMs       Pic 9(9) Comp-5 Value 30000.
+       77 DashRowHeight            Pic s9(9) Comp-5 Value 16.
+
+       01 BatstatStatus            Pic x(02) Value '00'.
+          88 BatstatOk                Value '00'.
+          88 BatstatNotFound          Value '23'.
+          88 BatstatFileMissing       Value '35'.
+
+       01 DashPoint.
+          05 DashPointX            Pic s9(9) Comp-5.
+          05 DashPointY            Pic s9(9) Comp-5.
+       01 DashAtEnd                Pic x Value 'N'.
+          88 DashIsAtEnd           Value 'Y' when set to false is 'N'.
+       01 DashRefreshFlag          Pic x Value 'N'.
+          88 DashRefreshPending    Value 'Y' when set to false is 'N'.
+       01 DashLineText             Pic x(60) Value Spaces.
+       01 DashHeaderText.
+          05 DashHdrText Pic x(60)
+                          Value 'JOB       START    COMPL    RC'.
+
+      ***************************************************************
+      *   Audit Trail Definitions
+      ***************************************************************
+       01 AuditStatus              Pic x(02) Value '00'.
+          88 AuditOk                  Value '00'.
+          88 AuditFileMissing         Value '35'.
+       01 AuditAction              Pic x(10) Value Spaces.
+       01 AuditDetail              Pic x(20) Value Spaces.
+
+      ***************************************************************
+      *   Startup Error Log Definitions
+      ***************************************************************
+       01 StartupErrStatus         Pic x(02) Value '00'.
+          88 StartupErrOk             Value '00'.
+          88 StartupErrFileMissing    Value '35'.
+       01 StartupApiName           Pic x(20) Value Spaces.
+       01 StartupRetCode           Pic s9(09) Comp-5 Value 0.
+       01 StartupErrTime           Pic 9(08) Value 0.
+
+      ***************************************************************
+      *   User Profile (Window Position) Definitions
+      ***************************************************************
+       01 ProfileStatus            Pic x(02) Value '00'.
+          88 ProfileOk                Value '00'.
+          88 ProfileNotFound          Value '23'.
+          88 ProfileFileMissing       Value '35'.
+       01 ProfileUserId            Pic x(08) Value Spaces.
+       01 ProfileLoaded            Pic x Value 'N'.
+          88 ProfileWasLoaded      Value 'Y' when set to false is 'N'.
+
+       01 CurrentSwp.
+          05 Swp-Fl                Pic 9(9) Comp-5.
+          05 Swp-Cy                Pic s9(9) Comp-5.
+          05 Swp-Cx                Pic s9(9) Comp-5.
+          05 Swp-Y                 Pic s9(9) Comp-5.
+          05 Swp-X                 Pic s9(9) Comp-5.
+          05 Swp-HwndInsertBehind  Pic s9(9) Comp-5.
+          05 Swp-Hwnd              Pic s9(9) Comp-5.
+
+      ***************************************************************
+      *   Language/Message Resource Definitions
+      ***************************************************************
+      *  All operator-visible text that was previously hard-coded as
+      *  VALUE clauses is loaded, at WinInitialize time, from a small
+      *  indexed resource file (LANGRES) keyed by the OS/2 country
+      *  code (the numeric code set by the CONFIG.SYS COUNTRY
+      *  statement, e.g. 001 for U.S. English).  The VALUE clauses
+      *  below remain as the built-in U.S. English defaults, used
+      *  as-is whenever LANGRES has no record for the running
+      *  system's country code.
+      ***************************************************************
+       77 LanguageDefaultCountry   Pic x(03) Value '001'.
+       01 LanguageCountryCode      Pic x(03) Value Spaces.
+       01 LanguageStatus           Pic x(02) Value '00'.
+          88 LanguageOk               Value '00'.
+          88 LanguageNotFound         Value '23'.
+          88 LanguageFileMissing      Value '35'.
+
+       01 LangOpenPromptTitle      Pic x(24)
+                 Value 'Open Control Record'.
+       01 LangSaveasPromptTitle    Pic x(24)
+                 Value 'Save Control Record As'.
+       01 LangStartupErrTitle      Pic x(30) Value 'Startup Error'.
+       01 LangStartupErrPrefix     Pic x(26)
+                 Value 'PM initialization failed: '.
+       01 LangOpenNotFoundTitle    Pic x(30) Value 'Open'.
+       01 LangOpenNotFoundText     Pic x(60)
+                 Value 'No control record exists for that key.'.
+       01 LangSaveFailTitle        Pic x(30) Value 'Save'.
+       01 LangSaveFailText         Pic x(60)
+                 Value 'Unable to write control record.'.
+       01 LangPrintHdrPrefix       Pic x(28)
+                 Value 'SHIFT HANDOFF REPORT -- Run '.
+       01 LangPrintOperLabel       Pic x(07) Value '  Oper '.
+       01 LangPrintShiftLabel      Pic x(08) Value '  Shift '.
+       01 LangPrintTimeLabel       Pic x(07) Value '  Time '.
+       01 LangPrintNoStepsText     Pic x(32)
+                 Value '   (no overnight steps recorded)'.
+       01 LangPrintFailTitle       Pic x(05) Value 'Print'.
+       01 LangPrintFailText        Pic x(30)
+                 Value 'Unable to open the print file.'.
+
+      ***************************************************************
+      *   Shift-Handoff Print Report Definitions
+      ***************************************************************
+      *  AB-Print formats one copy of the shift-handoff report -- the
+      *  current control record's run date/operator/shift plus one
+      *  line per Batstat-File step -- and writes it to the logical
+      *  print device PRN, which OS/2 routes through the default
+      *  print spool queue the same way any DOS/OS2 application
+      *  "prints" without talking to the spooler API directly.
+      ***************************************************************
+       01 PrintStatus              Pic x(02) Value '00'.
+          88 PrintOk                  Value '00'.
+       01 PrintLine                Pic x(80) Value Spaces.
+       01 PrintReportTime          Pic 9(08) Value 0.
+       01 PrintReportTimeParts Redefines PrintReportTime.
+          05 PrintReportTimeHH     Pic 9(02).
+          05 PrintReportTimeMM     Pic 9(02).
+          05 PrintReportTimeSS     Pic 9(02).
+          05 PrintReportTimeHs     Pic 9(02).
+       01 PrintReportTimeText      Pic x(08) Value Spaces.
+       01 PrintAnyStep             Pic x Value 'N'.
+          88 PrintHadSteps         Value 'Y' when set to false is 'N'.
+
       *=============================================================*
       *  Presentation Manager header file definitions converted
       *  to COBOL define statements.
